@@ -13,9 +13,39 @@
                ASSIGN TO 'PR1FA21-Knox.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT SORT-WORK-FILE
+               ASSIGN TO 'SORTWK1'.
+
+           SELECT KNOX-SORTED-FILE
+               ASSIGN TO 'PR1FA21-Knox.srt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT KNOX-REPORT-FILE
                ASSIGN TO PRINTER 'PR1FA21-Print'.
 
+           SELECT EXTRACT-FILE
+               ASSIGN TO 'PR1FA21-Extract.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESTART-FILE
+               ASSIGN TO 'PR1FA21-Restart.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RF-FILE-STATUS.
+
+           SELECT MASTER-FILE
+               ASSIGN TO 'PR1FA21-Master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-EMPLOYEE-ID.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'PR1FA21-Audit.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CLEAN-FILE
+               ASSIGN TO 'PR1FA21-Knox.cln'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +53,117 @@
        FD  KNOX-FILE
            RECORD CONTAINS 75 CHARACTERS.
 
+       01  KNOX-FILE-RECORD            PIC X(75).
+
+       SD  SORT-WORK-FILE.
+
+       01  SORT-WORK-RECORD.
+           05  SW-STORE-ID            PIC A(4).
+           05  SW-EMPLOYEE-ID         PIC X(5).
+           05  SW-EMPLOYEE-POS        PIC A(2).
+           05  FILLER                 PIC X(64).
+
+       FD  KNOX-SORTED-FILE
+           RECORD CONTAINS 75 CHARACTERS.
+
+       01  KNOX-SORTED-RECORD          PIC X(75).
+
+       FD  KNOX-REPORT-FILE
+           RECORD CONTAINS 75 CHARACTERS.
+
+       01  REPORT-RECORD               PIC X(75).
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 60 CHARACTERS.
+
+       01  EXTRACT-RECORD               PIC X(60).
+
+       FD  RESTART-FILE
+           RECORD CONTAINS 55 CHARACTERS.
+
+       01  RESTART-RECORD.
+           05  RR-LAST-EMPLOYEE-ID      PIC X(5).
+           05  RR-RUNNING-TOTAL         PIC 9(9).
+           05  RR-RECORD-COUNT          PIC 9(7).
+           05  RR-HEADCOUNT             PIC 9(5).
+           05  RR-PREV-STORE-ID         PIC A(4).
+           05  RR-PREV-POS              PIC A(2).
+           05  RR-STORE-SALARY-TOTAL    PIC 9(9).
+           05  RR-POSITION-SALARY-TOTAL PIC 9(9).
+           05  RR-POSITION-HEADCOUNT    PIC 9(5).
+
+       FD  MASTER-FILE.
+
+       01  MASTER-RECORD.
+           05  MR-STORE-ID            PIC A(4).
+           05  MR-EMPLOYEE-ID         PIC X(5).
+           05  MR-EMPLOYEE-POS        PIC A(2).
+           05  MR-EMPLOYEE-L          PIC X(10).
+           05  MR-EMPLOYEE-F          PIC X(10).
+           05  MR-EMPLOYEE-M          PIC X(3).
+           05  MR-HIRE-DATE           PIC 9(8).
+           05  MR-EMPLOYEE-STATUS     PIC A(1).
+           05  MR-SEP-DATE            PIC 9(8).
+           05  MR-START-SAL           PIC 9(8).
+           05  MR-PAY-INC             PIC S9(8).
+           05  MR-CURR-SAL            PIC 9(6).
+
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 38 CHARACTERS.
+
+       01  AUDIT-LOG-RECORD.
+           05  AL-RUN-DATE              PIC 9(8).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-RECORDS-READ          PIC 9(7).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-SALARY-TOTAL          PIC 9(9).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-EXCEPTION-COUNT       PIC 9(5).
+           05  FILLER                   PIC X(1)  VALUE SPACE.
+           05  AL-REJECT-COUNT          PIC 9(5).
+
+       FD  CLEAN-FILE
+           RECORD CONTAINS 75 CHARACTERS.
+
+       01  CLEAN-RECORD                 PIC X(75).
+
+       WORKING-STORAGE SECTION.
+       01  BLANK-LINES             PIC X(132)      VALUE SPACES.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                PIC X         VALUE ' '.
+               88  NO-MORE-DATA                      VALUE 'N'.
+           05  VF-EOF-FLAG             PIC X         VALUE ' '.
+               88  VF-NO-MORE-DATA                   VALUE 'N'.
+           05  RF-EOF-FLAG             PIC X         VALUE ' '.
+               88  RF-NO-MORE-DATA                   VALUE 'N'.
+           05  RESTART-MODE-SW         PIC X         VALUE 'N'.
+               88  RESTART-MODE                      VALUE 'Y'.
+           05  CK-SKIP-SWITCH          PIC X         VALUE 'N'.
+               88  CK-SKIPPING                       VALUE 'Y'.
+
+       01  RF-FILE-STATUS              PIC X(2).
+           88  RF-FILE-OK                            VALUE '00'.
+
+      **************   RESTART / CHECKPOINT FIELDS   *****************
+      *    EVERY CK-CHECKPOINT-INTERVAL RECORDS, 36-CHECKPOINT-ROUTINE
+      *    WRITES THE LAST-PROCESSED EMPLOYEE ID AND RUNNING TOTALS
+      *    TO RESTART-FILE.  LAUNCHING THE JOB WITH A COMMAND-LINE
+      *    PARAMETER OF 'RESTART' SKIPS BACK UP TO THAT POINT INSTEAD
+      *    OF REPROCESSING THE SORTED FILE FROM RECORD ONE.
+       01  RUN-PARM                     PIC X(10).
+
+       01  CHECKPOINT-FIELDS.
+           05  CK-CHECKPOINT-INTERVAL   PIC 9(4)  VALUE 50.
+           05  CK-RECORD-COUNT          PIC 9(7)  VALUE ZERO.
+           05  CK-QUOTIENT              PIC 9(7).
+           05  CK-REMAINDER             PIC 9(4).
+           05  CK-RESUME-EMPLOYEE-ID    PIC X(5).
+
+      **************     MAIN EMPLOYEE WORK RECORD     *************
+      *    KNOX-SORTED-FILE CARRIES THE SAME 75-BYTE LAYOUT AS
+      *    KNOX-FILE -- RECORDS ARE MOVED HERE OFF THE SORTED FILE
+      *    SO THE DETAIL FIELDS CAN BE REFERENCED BY NAME.
        01  KNOX-RECORD.
            05  KR-STORE-ID            PIC A(4).
            05  KR-EMPLOYEE-ID         PIC X(5).
@@ -31,27 +172,133 @@
            05  KR-EMPLOYEE-F          PIC X(10).
            05  KR-EMPLOYEE-M          PIC X(3).
            05  KR-HIRE-DATE           PIC 9(8).
+           05  KR-HIRE-DATE-X REDEFINES KR-HIRE-DATE.
+               10  KR-HIRE-YEAR       PIC 9(4).
+               10  KR-HIRE-MONTH      PIC 9(2).
+               10  KR-HIRE-DAY        PIC 9(2).
            05  KR-EMPLOYEE-STATUS     PIC A(1).
+               88  KR-STATUS-ACTIVE                   VALUE 'A'.
+               88  KR-STATUS-VALID     VALUE 'A', 'T', 'L', 'R'.
            05  KR-SEP-DATE            PIC 9(8).
+           05  KR-SEP-DATE-X REDEFINES KR-SEP-DATE.
+               10  KR-SEP-YEAR        PIC 9(4).
+               10  KR-SEP-MONTH       PIC 9(2).
+               10  KR-SEP-DAY         PIC 9(2).
            05  KR-START-SAL           PIC 9(8).
-           05  KR-PAY-INC             PIC 9(8).
+           05  KR-PAY-INC             PIC S9(8).
            05  KR-CURR-SAL            PIC 9(6).
 
-       FD  KNOX-REPORT-FILE
-           RECORD CONTAINS 75 CHARACTERS.
+       01  TOTAL-FIELDS.
 
-       01  REPORT-RECORD               PIC X(75).
+           05  TF-SALARY-TOTAL         PIC 9(9).
+           05  TF-HEADCOUNT            PIC 9(5).
+           05  TS-STORE-SALARY-TOTAL   PIC 9(9).
+           05  PS-POSITION-SALARY-TOTAL PIC 9(9).
+           05  PS-POSITION-HEADCOUNT   PIC 9(5).
 
-       WORKING-STORAGE SECTION.
-       01  BLANK-LINES             PIC X(132)      VALUE SPACES.
+       01  BREAK-FIELDS.
+           05  BF-PREV-STORE-ID        PIC A(4)      VALUE SPACES.
+               88  BF-FIRST-STORE                    VALUE SPACES.
+           05  BF-PREV-POS             PIC A(2)      VALUE SPACES.
+               88  BF-FIRST-POS                      VALUE SPACES.
 
-       01  FLAGS-N-SWITCHES.
-           05  EOF-FLAG                PIC X         VALUE ' '.
-               88  NO-MORE-DATA                      VALUE 'N'.
+      **************   SEPARATION EXCEPTION TABLE   *****************
+      *    HOLDS EVERY NON-ACTIVE EMPLOYEE SEEN DURING THE MAIN
+      *    DETAIL PASS SO THEY CAN BE LISTED MOST-RECENT-FIRST ON
+      *    THE SEPARATION EXCEPTION REPORT AFTER THE MAIN REPORT.
+       01  SEPARATION-TABLE.
+           05  SEP-ENTRY OCCURS 500 TIMES.
+               10  SEP-EMPLOYEE-ID      PIC X(5).
+               10  SEP-EMPLOYEE-F       PIC X(10).
+               10  SEP-EMPLOYEE-L       PIC X(10).
+               10  SEP-STATUS           PIC A(1).
+               10  SEP-SEP-DATE         PIC 9(8).
 
-       01  TOTAL-FIELDS.
+       01  SEPARATION-FIELDS.
+           05  SEP-COUNT                PIC 9(4)  COMP  VALUE ZERO.
+           05  SEP-IDX-I                PIC 9(4)  COMP  VALUE ZERO.
+           05  SEP-IDX-J                PIC 9(4)  COMP  VALUE ZERO.
 
-           05  TF-SALARY-TOTAL         PIC 9(9).
+       01  SEPARATION-ENTRY-SAVE.
+           05  SES-EMPLOYEE-ID          PIC X(5).
+           05  SES-EMPLOYEE-F           PIC X(10).
+           05  SES-EMPLOYEE-L           PIC X(10).
+           05  SES-STATUS               PIC A(1).
+           05  SES-SEP-DATE             PIC 9(8).
+
+      **************   SALARY RECONCILIATION EXCEPTIONS   ***********
+      *    BUILT BY 16-VALIDATE-ROUTINE ON A FIRST PASS OF THE
+      *    SORTED FILE SO THE EXCEPTIONS PAGE PRINTS AHEAD OF THE
+      *    MAIN EMPLOYEE REPORT.
+       01  EXCEPTION-TABLE.
+           05  EXC-ENTRY OCCURS 500 TIMES.
+               10  EXC-EMPLOYEE-ID      PIC X(5).
+               10  EXC-REASON           PIC X(30).
+
+       01  EXC-COUNT                    PIC 9(4)  COMP  VALUE ZERO.
+       01  EXC-IDX-I                    PIC 9(4)  COMP  VALUE ZERO.
+
+       01  EDIT-WORK-FIELDS.
+           05  EW-EXPECTED-SAL          PIC S9(9).
+
+      **************   INPUT FIELD VALIDATION   **********************
+      *    21-FIELD-EDIT-ROUTINE CHECKS EACH RECORD FOR NUMERIC AND
+      *    DATE VALIDITY AND A RECOGNIZED STATUS CODE BEFORE IT IS
+      *    ALLOWED ONTO CLEAN-FILE.  RECORDS THAT FAIL ARE LISTED ON
+      *    THE REJECT REPORT AND NEVER REACH THE MAIN REPORT OR THE
+      *    SALARY RECONCILIATION EDIT.
+       01  REJECT-TABLE.
+           05  REJ-ENTRY OCCURS 500 TIMES.
+               10  REJ-EMPLOYEE-ID      PIC X(5).
+               10  REJ-REASON           PIC X(30).
+
+       01  REJ-COUNT                    PIC 9(4)  COMP  VALUE ZERO.
+       01  REJ-IDX-I                    PIC 9(4)  COMP  VALUE ZERO.
+
+       01  FIELD-EDIT-SWITCH            PIC X     VALUE 'N'.
+           88  FIELD-EDIT-FAILED                  VALUE 'Y'.
+
+       01  FE-REASON                    PIC X(30).
+
+      **************   SERVICE / TENURE REPORT   *********************
+      *    RUN-DATE-NUM IS A PLAIN-NUMERIC COPY OF THE SAME RUN DATE
+      *    CAPTURED IN RT1-DATE SO YEARS OF SERVICE CAN BE COMPUTED
+      *    (RT1-DATE ITSELF IS EDITED WITH SLASHES FOR PRINTING).
+       01  RUN-DATE-NUM                 PIC 9(8).
+       01  RUN-DATE-NUM-X REDEFINES RUN-DATE-NUM.
+           05  RUN-YEAR                 PIC 9(4).
+           05  RUN-MONTH                PIC 9(2).
+           05  RUN-DAY                  PIC 9(2).
+
+       01  TENURE-TABLE.
+           05  TEN-ENTRY OCCURS 500 TIMES.
+               10  TEN-EMPLOYEE-ID      PIC X(5).
+               10  TEN-EMPLOYEE-F       PIC X(10).
+               10  TEN-EMPLOYEE-L       PIC X(10).
+               10  TEN-HIRE-DATE        PIC 9(8).
+               10  TEN-SERVICE-YEARS    PIC 9(3).
+
+       01  TENURE-FIELDS.
+           05  TEN-COUNT                PIC 9(4)  COMP  VALUE ZERO.
+           05  TEN-IDX-I                PIC 9(4)  COMP  VALUE ZERO.
+           05  TW-SERVICE-YEARS         PIC S9(3).
+               88  TW-ANNIVERSARY-YEAR  VALUE 1, 5, 10.
+
+      **************   REPORT TABLE OVERFLOW SWITCHES   **************
+      *    EACH ACCUMULATING TABLE BELOW IS OCCURS 500 TIMES.  WHEN A
+      *    RUN FILLS ONE, THE ROUTINE THAT BUILDS IT STOPS ADDING
+      *    ENTRIES AND SETS THE MATCHING SWITCH SO THE REPORT CAN
+      *    FOOTNOTE THE LISTING AS TRUNCATED INSTEAD OF OVERRUNNING
+      *    THE TABLE.
+       01  TABLE-OVERFLOW-SWITCHES.
+           05  SEP-TABLE-FULL-SW        PIC X     VALUE 'N'.
+               88  SEP-TABLE-FULL                 VALUE 'Y'.
+           05  EXC-TABLE-FULL-SW        PIC X     VALUE 'N'.
+               88  EXC-TABLE-FULL                 VALUE 'Y'.
+           05  REJ-TABLE-FULL-SW        PIC X     VALUE 'N'.
+               88  REJ-TABLE-FULL                 VALUE 'Y'.
+           05  TEN-TABLE-FULL-SW        PIC X     VALUE 'N'.
+               88  TEN-TABLE-FULL                 VALUE 'Y'.
 
 
       **************        OUTPUT AREA        ********************
@@ -106,43 +353,390 @@
            05                          PIC X(4)      VALUE SPACES.
            05  DL-EMPLOYEE-STATUS      PIC A(1).
            05                          PIC X(5)      VALUE SPACES.
-           05  DL-PAY-INC              PIC 99/99/9999.
-           05                          PIC X(3)      VALUE SPACES.
+           05  DL-PAY-INC              PIC -99,999,999.
+           05                          PIC X(2)      VALUE SPACES.
            05                           PIC X(1)      VALUE '$'.
            05  DL-CURR-SAL             PIC 999,999.99.
            05                           PIC X(2)         VALUE SPACES.
 
        01  TOTAL-LINE.
-           05                          PIC X(44)     VALUE SPACES.
+           05                          PIC X(25)     VALUE SPACES.
+           05                          PIC X(10)     VALUE
+           'HEADCOUNT:'.
+           05  TL-HEADCOUNT            PIC ZZZZ9.
+           05                          PIC X(3)      VALUE SPACES.
            05                             PIC X(13)  VALUE
            'SALARY TOTAL:'.
            05                          PIC X(2)      VALUE SPACES.
            05                           PIC X(1)      VALUE '$'.
            05  TL-SALARY-TOTAL         PIC 9,999,999.99.
+
+       01  POSITION-HEADING-LINE.
+           05                          PIC X(4)      VALUE SPACES.
+           05                          PIC X(10)     VALUE
+           'POSITION:'.
+           05                          PIC X(1)      VALUE SPACES.
+           05  PH-EMPLOYEE-POS         PIC A(2).
+
+       01  POSITION-TOTAL-LINE.
+           05                          PIC X(4)      VALUE SPACES.
+           05                          PIC X(10)     VALUE
+           'HEADCOUNT:'.
+           05  PL-HEADCOUNT            PIC ZZZZ9.
+           05                          PIC X(3)      VALUE SPACES.
+           05                          PIC X(19)     VALUE
+           'POSITION SAL TOTAL:'.
+           05                          PIC X(2)      VALUE SPACES.
+           05                           PIC X(1)      VALUE '$'.
+           05  PL-POSITION-SALARY-TOTAL PIC 9,999,999.99.
+
+       01  STORE-HEADING-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05                          PIC X(9)      VALUE
+           'STORE ID:'.
+           05                          PIC X(1)      VALUE SPACES.
+           05  SH-STORE-ID             PIC A(4).
+
+       01  STORE-TOTAL-LINE.
+           05                          PIC X(38)     VALUE SPACES.
+           05                          PIC X(19)     VALUE
+           'STORE SALARY TOTAL:'.
+           05                          PIC X(2)      VALUE SPACES.
+           05                           PIC X(1)      VALUE '$'.
+           05  SL-STORE-SALARY-TOTAL  PIC 9,999,999.99.
+
+       01  SEPARATION-TITLE-TWO.
+           05                          PIC X(27)      VALUE SPACES.
+           05                          PIC X(47)      VALUE
+           'EMPLOYEE STATUS / SEPARATION EXCEPTION REPORT'.
+
+       01  SEPARATION-TITLE-FOUR.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'EMP'.
+           05                            PIC X(12)     VALUE 'EMP'.
+           05                           PIC X(11)     VALUE 'EMP'.
+           05                           PIC X(9)      VALUE 'EMP'.
+           05                      PIC X(11)     VALUE 'SEPARATION'.
+
+       01  SEPARATION-TITLE-FIVE.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'ID'.
+           05                      PIC X(12)     VALUE 'FIRST NAME'.
+           05                      PIC X(11)     VALUE 'LAST NAME'.
+           05                           PIC X(9)      VALUE 'STATUS'.
+           05                           PIC X(11)     VALUE 'DATE'.
+
+       01  SEPARATION-DETAIL-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05  SDL-EMPLOYEE-ID         PIC X(5).
+           05                          PIC X(3)      VALUE SPACES.
+           05  SDL-EMPLOYEE-F          PIC X(10).
+           05                          PIC X(3)      VALUE SPACES.
+           05  SDL-EMPLOYEE-L          PIC X(10).
+           05                          PIC X(4)      VALUE SPACES.
+           05  SDL-STATUS              PIC A(1).
+           05                          PIC X(5)      VALUE SPACES.
+           05  SDL-SEP-DATE            PIC 9999/99/99.
+
+       01  EXCEPTION-TITLE-TWO.
+           05                          PIC X(30)      VALUE SPACES.
+           05                          PIC X(44)      VALUE
+           'SALARY RECONCILIATION EXCEPTIONS'.
+
+       01  EXCEPTION-TITLE-FOUR.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'EMP'.
+
+       01  EXCEPTION-TITLE-FIVE.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'ID'.
+           05                      PIC X(30)     VALUE 'REASON'.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05  EXL-EMPLOYEE-ID         PIC X(5).
+           05                          PIC X(3)      VALUE SPACES.
+           05  EXL-REASON              PIC X(30).
+
+       01  EXCEPTION-NONE-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05                          PIC X(36)     VALUE
+           'NO RECONCILIATION EXCEPTIONS FOUND'.
+
+       01  REJECT-TITLE-TWO.
+           05                          PIC X(30)      VALUE SPACES.
+           05                          PIC X(44)      VALUE
+           'REJECTED RECORD LISTING'.
+
+       01  REJECT-TITLE-FOUR.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'EMP'.
+
+       01  REJECT-TITLE-FIVE.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'ID'.
+           05                      PIC X(30)     VALUE 'REASON'.
+
+       01  REJECT-DETAIL-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05  RJL-EMPLOYEE-ID         PIC X(5).
+           05                          PIC X(3)      VALUE SPACES.
+           05  RJL-REASON              PIC X(30).
+
+       01  REJECT-NONE-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05                          PIC X(24)     VALUE
+           'NO RECORDS REJECTED'.
+
+       01  TENURE-TITLE-TWO.
+           05                          PIC X(32)      VALUE SPACES.
+           05                          PIC X(42)      VALUE
+           'SERVICE ANNIVERSARY REPORT'.
+
+       01  TENURE-TITLE-FOUR.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'EMP'.
+           05                            PIC X(12)     VALUE 'EMP'.
+           05                           PIC X(11)     VALUE 'EMP'.
+           05                           PIC X(13)     VALUE 'HIRE'.
+           05                           PIC X(7)      VALUE 'YEARS'.
+
+       01  TENURE-TITLE-FIVE.
+           05                          PIC X(3)      VALUE SPACES.
+           05                           PIC X(7)      VALUE 'ID'.
+           05                      PIC X(12)     VALUE 'FIRST NAME'.
+           05                      PIC X(11)     VALUE 'LAST NAME'.
+           05                           PIC X(13)     VALUE 'DATE'.
+           05                           PIC X(7)      VALUE 'SERVED'.
+
+       01  TENURE-DETAIL-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05  TDL-EMPLOYEE-ID         PIC X(5).
+           05                          PIC X(3)      VALUE SPACES.
+           05  TDL-EMPLOYEE-F          PIC X(10).
+           05                          PIC X(3)      VALUE SPACES.
+           05  TDL-EMPLOYEE-L          PIC X(10).
+           05                          PIC X(4)      VALUE SPACES.
+           05  TDL-HIRE-DATE           PIC 9999/99/99.
+           05                          PIC X(5)      VALUE SPACES.
+           05  TDL-SERVICE-YEARS       PIC ZZ9.
+
+       01  TENURE-NONE-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05                          PIC X(39)     VALUE
+           'NO SERVICE ANNIVERSARIES THIS RUN'.
+
+       01  TRUNCATED-NOTE-LINE.
+           05                          PIC X(2)      VALUE SPACES.
+           05                          PIC X(33)     VALUE
+           'LISTING TRUNCATED AT 500 ENTRIES'.
       /
        PROCEDURE DIVISION.
       *                                Y3I
        10-CONTROL-MODULE.
 
+           PERFORM 12-RESTART-CHECK-ROUTINE
            PERFORM 15-OPEN-ROUTINE
            PERFORM 25-PROCESS-EMPLOYEE-ROUTINE
 
            PERFORM 40-EOF-ROUTINE
 
            .
+       12-RESTART-CHECK-ROUTINE.
+
+           ACCEPT RUN-PARM FROM COMMAND-LINE
+           IF RUN-PARM = 'RESTART'
+               SET RESTART-MODE TO TRUE
+               SET CK-SKIPPING TO TRUE
+               PERFORM 13-LOAD-CHECKPOINT-ROUTINE
+           END-IF
+           .
+
+       13-LOAD-CHECKPOINT-ROUTINE.
+
+           OPEN INPUT RESTART-FILE
+           IF NOT RF-FILE-OK
+               DISPLAY 'RESTART REQUESTED BUT PR1FA21-Restart.txt '
+                   'COULD NOT BE OPENED -- FILE STATUS ' RF-FILE-STATUS
+               DISPLAY 'RUN A NORMAL (NON-RESTART) PASS FIRST TO '
+                   'ESTABLISH A CHECKPOINT'
+               STOP RUN
+           END-IF
+           PERFORM UNTIL RF-NO-MORE-DATA
+               READ RESTART-FILE INTO RESTART-RECORD
+                   AT END
+                       MOVE 'N' TO RF-EOF-FLAG
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM
+           CLOSE RESTART-FILE
+
+           MOVE RR-LAST-EMPLOYEE-ID      TO CK-RESUME-EMPLOYEE-ID
+           MOVE RR-RUNNING-TOTAL         TO TF-SALARY-TOTAL
+           MOVE RR-RECORD-COUNT          TO CK-RECORD-COUNT
+           MOVE RR-HEADCOUNT             TO TF-HEADCOUNT
+           MOVE RR-PREV-STORE-ID         TO BF-PREV-STORE-ID
+           MOVE RR-PREV-POS              TO BF-PREV-POS
+           MOVE RR-STORE-SALARY-TOTAL    TO TS-STORE-SALARY-TOTAL
+           MOVE RR-POSITION-SALARY-TOTAL TO PS-POSITION-SALARY-TOTAL
+           MOVE RR-POSITION-HEADCOUNT    TO PS-POSITION-HEADCOUNT
+           .
+
        15-OPEN-ROUTINE.
 
-           OPEN INPUT KNOX-FILE
-               OUTPUT KNOX-REPORT-FILE
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-STORE-ID
+               ON ASCENDING KEY SW-EMPLOYEE-POS
+               USING KNOX-FILE
+               GIVING KNOX-SORTED-FILE
+
+      *    A RESTARTED RUN RESUMES PAST THE CHECKPOINT -- THE PRINTED
+      *    REPORT AND EXTRACT FROM THE ORIGINAL RUN ALREADY COVER THE
+      *    PRE-CHECKPOINT EMPLOYEES, SO THOSE FILES (AND RESTART-FILE)
+      *    MUST BE EXTENDED, NOT TRUNCATED, TO STAY IN STEP WITH THE
+      *    RESTORED RUNNING TOTALS.  KNOX-REPORT-FILE HAS TO BE OPEN
+      *    BEFORE 16-VALIDATE-ROUTINE RUNS SINCE ITS REJECT/EXCEPTION
+      *    PRINT ROUTINES WRITE TO IT.
+           IF RESTART-MODE
+               OPEN EXTEND KNOX-REPORT-FILE
+               OPEN EXTEND EXTRACT-FILE
+               OPEN EXTEND RESTART-FILE
+               OPEN I-O MASTER-FILE
+           ELSE
+               OPEN OUTPUT KNOX-REPORT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               OPEN OUTPUT RESTART-FILE
+      *        MASTER-FILE MUST BE OPEN I-O BEFORE 37-MASTER-WRITE-
+      *        ROUTINE CAN REWRITE A DUPLICATE KEY -- OPEN OUTPUT
+      *        FIRST TO CREATE/TRUNCATE THE DATASET, THEN REOPEN I-O.
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+           END-IF
            ACCEPT RT1-DATE FROM DATE YYYYMMDD
-           PERFORM 20-HEADER-ROUTINE
+           ACCEPT RUN-DATE-NUM FROM DATE YYYYMMDD
+           PERFORM 16-VALIDATE-ROUTINE
+           OPEN INPUT CLEAN-FILE
+           OPEN EXTEND AUDIT-LOG-FILE
+      *    A RESTARTED RUN'S TITLE PAGE WAS ALREADY WRITTEN BY THE
+      *    ORIGINAL RUN -- SKIP IT SO THE EXTENDED REPORT DOESN'T GET
+      *    A SECOND ONE PARTWAY THROUGH.
+           IF NOT RESTART-MODE
+               PERFORM 20-HEADER-ROUTINE
+           END-IF
            .
 
-       20-HEADER-ROUTINE.
+       16-VALIDATE-ROUTINE.
+
+           OPEN INPUT KNOX-SORTED-FILE
+           OPEN OUTPUT CLEAN-FILE
+           PERFORM UNTIL VF-NO-MORE-DATA
+               READ KNOX-SORTED-FILE INTO KNOX-RECORD
+                   AT END
+                       MOVE 'N' TO VF-EOF-FLAG
+                   NOT AT END
+                       MOVE 'N' TO FIELD-EDIT-SWITCH
+                       PERFORM 21-FIELD-EDIT-ROUTINE
+                       IF FIELD-EDIT-FAILED
+                           PERFORM 22-REJECT-ROUTINE
+                       ELSE
+                           PERFORM 17-EDIT-CHECK-ROUTINE
+                           WRITE CLEAN-RECORD FROM KNOX-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KNOX-SORTED-FILE
+           CLOSE CLEAN-FILE
+      *    REJ-COUNT/EXC-COUNT AND CLEAN-FILE ITSELF MUST ALWAYS BE
+      *    REBUILT (26-CHECK-RESUME-POINT-ROUTINE AND THE AUDIT LOG
+      *    BOTH DEPEND ON THEM), BUT A RESTARTED RUN'S REJECT AND
+      *    EXCEPTION PAGES WERE ALREADY PRINTED BY THE ORIGINAL RUN --
+      *    REPRINTING THEM WOULD JUST DUPLICATE THAT LISTING ONTO THE
+      *    EXTENDED REPORT.
+           IF NOT RESTART-MODE
+               PERFORM 23-PRINT-REJECTS-ROUTINE
+               PERFORM 18-PRINT-EXCEPTIONS-ROUTINE
+           END-IF
+           .
+
+       17-EDIT-CHECK-ROUTINE.
+
+           COMPUTE EW-EXPECTED-SAL = KR-START-SAL + KR-PAY-INC
+
+           IF KR-PAY-INC NEGATIVE
+               IF EXC-COUNT < 500
+                   ADD 1 TO EXC-COUNT
+                   MOVE KR-EMPLOYEE-ID TO EXC-EMPLOYEE-ID (EXC-COUNT)
+                   MOVE 'NEGATIVE PAY INCREASE'
+                       TO EXC-REASON (EXC-COUNT)
+               ELSE
+                   SET EXC-TABLE-FULL TO TRUE
+               END-IF
+           END-IF
+
+      *    CHECKED INDEPENDENTLY OF THE NEGATIVE-INCREASE TEST ABOVE --
+      *    A RECORD CAN BE BOTH NEGATIVE AND UNRECONCILED, AND EACH
+      *    CONDITION NEEDS ITS OWN EXCEPTION ENTRY.
+           IF EW-EXPECTED-SAL NOT = KR-CURR-SAL
+               IF EXC-COUNT < 500
+                   ADD 1 TO EXC-COUNT
+                   MOVE KR-EMPLOYEE-ID
+                       TO EXC-EMPLOYEE-ID (EXC-COUNT)
+                   MOVE 'SALARY DOES NOT RECONCILE'
+                       TO EXC-REASON (EXC-COUNT)
+               ELSE
+                   SET EXC-TABLE-FULL TO TRUE
+               END-IF
+           END-IF
+           .
+
+       18-PRINT-EXCEPTIONS-ROUTINE.
 
            WRITE REPORT-RECORD FROM REPORT-TITLE-ONE
+               AFTER ADVANCING PAGE
+
+           WRITE REPORT-RECORD FROM EXCEPTION-TITLE-TWO
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-THREE
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM EXCEPTION-TITLE-FOUR
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM EXCEPTION-TITLE-FIVE
                AFTER ADVANCING 1 LINE
 
+           WRITE REPORT-RECORD FROM BLANK-LINES
+
+           IF EXC-COUNT = ZERO
+               WRITE REPORT-RECORD FROM EXCEPTION-NONE-LINE
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               PERFORM 19-PRINT-ONE-EXCEPTION-ROUTINE
+                   VARYING EXC-IDX-I FROM 1 BY 1
+                   UNTIL EXC-IDX-I > EXC-COUNT
+           END-IF
+           IF EXC-TABLE-FULL
+               WRITE REPORT-RECORD FROM TRUNCATED-NOTE-LINE
+                   AFTER ADVANCING 1 LINES
+           END-IF
+           .
+
+       19-PRINT-ONE-EXCEPTION-ROUTINE.
+
+           MOVE EXC-EMPLOYEE-ID (EXC-IDX-I) TO EXL-EMPLOYEE-ID
+           MOVE EXC-REASON (EXC-IDX-I)      TO EXL-REASON
+           WRITE REPORT-RECORD FROM EXCEPTION-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
+           .
+
+       20-HEADER-ROUTINE.
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-ONE
+               AFTER ADVANCING PAGE
+
            WRITE REPORT-RECORD FROM REPORT-TITLE-TWO
                AFTER ADVANCING 2 LINE
 
@@ -159,17 +753,171 @@
 
 
            .
+
+       21-FIELD-EDIT-ROUTINE.
+
+           IF KR-HIRE-DATE NOT NUMERIC
+               OR KR-SEP-DATE NOT NUMERIC
+               OR KR-START-SAL NOT NUMERIC
+               OR KR-CURR-SAL NOT NUMERIC
+               OR KR-PAY-INC NOT NUMERIC
+               MOVE 'Y' TO FIELD-EDIT-SWITCH
+               MOVE 'NON-NUMERIC FIELD' TO FE-REASON
+           END-IF
+
+           IF NOT FIELD-EDIT-FAILED
+               IF KR-HIRE-MONTH < 1 OR KR-HIRE-MONTH > 12
+                   OR KR-HIRE-DAY < 1 OR KR-HIRE-DAY > 31
+                   MOVE 'Y' TO FIELD-EDIT-SWITCH
+                   MOVE 'INVALID HIRE DATE' TO FE-REASON
+               END-IF
+           END-IF
+
+           IF NOT FIELD-EDIT-FAILED
+               IF NOT KR-STATUS-ACTIVE
+                   IF KR-SEP-MONTH < 1 OR KR-SEP-MONTH > 12
+                       OR KR-SEP-DAY < 1 OR KR-SEP-DAY > 31
+                       MOVE 'Y' TO FIELD-EDIT-SWITCH
+                       MOVE 'INVALID SEPARATION DATE' TO FE-REASON
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT FIELD-EDIT-FAILED
+               IF NOT KR-STATUS-VALID
+                   MOVE 'Y' TO FIELD-EDIT-SWITCH
+                   MOVE 'INVALID STATUS CODE' TO FE-REASON
+               END-IF
+           END-IF
+           .
+
+       22-REJECT-ROUTINE.
+
+           IF REJ-COUNT < 500
+               ADD 1 TO REJ-COUNT
+               MOVE KR-EMPLOYEE-ID TO REJ-EMPLOYEE-ID (REJ-COUNT)
+               MOVE FE-REASON      TO REJ-REASON (REJ-COUNT)
+           ELSE
+               SET REJ-TABLE-FULL TO TRUE
+           END-IF
+           .
+
+       23-PRINT-REJECTS-ROUTINE.
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-ONE
+               AFTER ADVANCING PAGE
+
+           WRITE REPORT-RECORD FROM REJECT-TITLE-TWO
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-THREE
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM REJECT-TITLE-FOUR
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM REJECT-TITLE-FIVE
+               AFTER ADVANCING 1 LINE
+
+           WRITE REPORT-RECORD FROM BLANK-LINES
+
+           IF REJ-COUNT = ZERO
+               WRITE REPORT-RECORD FROM REJECT-NONE-LINE
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               PERFORM 24-PRINT-ONE-REJECT-ROUTINE
+                   VARYING REJ-IDX-I FROM 1 BY 1
+                   UNTIL REJ-IDX-I > REJ-COUNT
+           END-IF
+           IF REJ-TABLE-FULL
+               WRITE REPORT-RECORD FROM TRUNCATED-NOTE-LINE
+                   AFTER ADVANCING 1 LINES
+           END-IF
+           .
+
+       24-PRINT-ONE-REJECT-ROUTINE.
+
+           MOVE REJ-EMPLOYEE-ID (REJ-IDX-I) TO RJL-EMPLOYEE-ID
+           MOVE REJ-REASON (REJ-IDX-I)      TO RJL-REASON
+           WRITE REPORT-RECORD FROM REJECT-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
+           .
+
        25-PROCESS-EMPLOYEE-ROUTINE.
 
            PERFORM UNTIL NO-MORE-DATA
-               READ KNOX-FILE
+               READ CLEAN-FILE INTO KNOX-RECORD
                    AT END
                        MOVE 'N' TO EOF-FLAG
                    NOT AT END
-                       PERFORM 30-KNOX-SALARY-ROUTINE
+                       PERFORM 32-SEPARATION-CHECK-ROUTINE
+                       PERFORM 35-TENURE-CHECK-ROUTINE
+                       IF CK-SKIPPING
+                           PERFORM 26-CHECK-RESUME-POINT-ROUTINE
+                       ELSE
+                           PERFORM 27-STORE-BREAK-ROUTINE
+                           PERFORM 30-KNOX-SALARY-ROUTINE
+                           PERFORM 36-CHECKPOINT-ROUTINE
+                           PERFORM 37-MASTER-WRITE-ROUTINE
+                       END-IF
                END-READ
            END-PERFORM
+
+      *    IF CK-SKIPPING IS STILL ON AFTER CLEAN-FILE IS EXHAUSTED,
+      *    CK-RESUME-EMPLOYEE-ID NEVER MATCHED -- A STALE RESTART-FILE
+      *    OR A KNOX-FILE THAT CHANGED SINCE THE CHECKPOINTED RUN.
+      *    WITHOUT THIS CHECK THE RUN WOULD SILENTLY SKIP EVERY RECORD.
+           IF CK-SKIPPING
+               DISPLAY 'RESTART CHECKPOINT EMPLOYEE ID '
+                   CK-RESUME-EMPLOYEE-ID ' WAS NOT FOUND'
+               DISPLAY 'RESTART-FILE MAY BE STALE OR THE SOURCE FILE '
+                   'CHANGED -- NO DETAIL RECORDS WERE PROCESSED'
+               STOP RUN
+           END-IF
+           .
+       26-CHECK-RESUME-POINT-ROUTINE.
+
+           IF KR-EMPLOYEE-ID = CK-RESUME-EMPLOYEE-ID
+               MOVE 'N' TO CK-SKIP-SWITCH
+           END-IF
            .
+
+       27-STORE-BREAK-ROUTINE.
+
+           IF BF-FIRST-STORE
+               PERFORM 33-NEW-STORE-ROUTINE
+           ELSE
+               IF KR-STORE-ID NOT = BF-PREV-STORE-ID
+                   PERFORM 29-POSITION-TOTAL-ROUTINE
+                   PERFORM 28-STORE-TOTAL-ROUTINE
+                   PERFORM 33-NEW-STORE-ROUTINE
+               ELSE
+                   IF KR-EMPLOYEE-POS NOT = BF-PREV-POS
+                       PERFORM 29-POSITION-TOTAL-ROUTINE
+                       PERFORM 34-NEW-POSITION-ROUTINE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       28-STORE-TOTAL-ROUTINE.
+
+           MOVE TS-STORE-SALARY-TOTAL TO SL-STORE-SALARY-TOTAL
+           WRITE REPORT-RECORD FROM STORE-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE ZERO TO TS-STORE-SALARY-TOTAL
+           .
+
+       29-POSITION-TOTAL-ROUTINE.
+
+           MOVE PS-POSITION-HEADCOUNT       TO PL-HEADCOUNT
+           MOVE PS-POSITION-SALARY-TOTAL    TO PL-POSITION-SALARY-TOTAL
+           WRITE REPORT-RECORD FROM POSITION-TOTAL-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE ZERO TO PS-POSITION-HEADCOUNT
+           MOVE ZERO TO PS-POSITION-SALARY-TOTAL
+           .
+
        30-KNOX-SALARY-ROUTINE.
 
 
@@ -181,18 +929,274 @@
            MOVE KR-PAY-INC TO DL-PAY-INC
            MOVE KR-CURR-SAL TO DL-CURR-SAL
            ADD KR-CURR-SAL TO TF-SALARY-TOTAL
+           ADD KR-CURR-SAL TO TS-STORE-SALARY-TOTAL
+           ADD KR-CURR-SAL TO PS-POSITION-SALARY-TOTAL
+           ADD 1 TO TF-HEADCOUNT
+           ADD 1 TO PS-POSITION-HEADCOUNT
            WRITE REPORT-RECORD FROM DETAIL-LINE
                AFTER ADVANCING 1 LINES
 
+           PERFORM 31-EXTRACT-ROUTINE
+           .
+       31-EXTRACT-ROUTINE.
+
+           MOVE SPACES TO EXTRACT-RECORD
+           STRING KR-EMPLOYEE-ID  DELIMITED BY SPACE
+                  ','             DELIMITED BY SIZE
+                  KR-EMPLOYEE-L   DELIMITED BY SPACE
+                  ','             DELIMITED BY SIZE
+                  KR-EMPLOYEE-F   DELIMITED BY SPACE
+                  ','             DELIMITED BY SIZE
+                  KR-EMPLOYEE-POS DELIMITED BY SPACE
+                  ','             DELIMITED BY SIZE
+                  KR-CURR-SAL     DELIMITED BY SIZE
+               INTO EXTRACT-RECORD
+           END-STRING
+           WRITE EXTRACT-RECORD
+           .
+       32-SEPARATION-CHECK-ROUTINE.
+
+           IF NOT KR-STATUS-ACTIVE
+               IF SEP-COUNT < 500
+                   ADD 1 TO SEP-COUNT
+                   MOVE KR-EMPLOYEE-ID TO SEP-EMPLOYEE-ID (SEP-COUNT)
+                   MOVE KR-EMPLOYEE-F  TO SEP-EMPLOYEE-F  (SEP-COUNT)
+                   MOVE KR-EMPLOYEE-L  TO SEP-EMPLOYEE-L  (SEP-COUNT)
+                   MOVE KR-EMPLOYEE-STATUS TO SEP-STATUS  (SEP-COUNT)
+                   MOVE KR-SEP-DATE    TO SEP-SEP-DATE    (SEP-COUNT)
+               ELSE
+                   SET SEP-TABLE-FULL TO TRUE
+               END-IF
+           END-IF
+           .
+       33-NEW-STORE-ROUTINE.
+
+           MOVE KR-STORE-ID TO BF-PREV-STORE-ID
+           MOVE KR-STORE-ID TO SH-STORE-ID
+           WRITE REPORT-RECORD FROM STORE-HEADING-LINE
+               AFTER ADVANCING 2 LINES
+           MOVE SPACES TO BF-PREV-POS
+           PERFORM 34-NEW-POSITION-ROUTINE
+           .
+       34-NEW-POSITION-ROUTINE.
+
+           MOVE KR-EMPLOYEE-POS TO BF-PREV-POS
+           MOVE KR-EMPLOYEE-POS TO PH-EMPLOYEE-POS
+           WRITE REPORT-RECORD FROM POSITION-HEADING-LINE
+               AFTER ADVANCING 1 LINES
+           .
+       35-TENURE-CHECK-ROUTINE.
+
+           COMPUTE TW-SERVICE-YEARS = RUN-YEAR - KR-HIRE-YEAR
+           IF RUN-MONTH < KR-HIRE-MONTH
+               SUBTRACT 1 FROM TW-SERVICE-YEARS
+           ELSE
+               IF RUN-MONTH = KR-HIRE-MONTH AND RUN-DAY < KR-HIRE-DAY
+                   SUBTRACT 1 FROM TW-SERVICE-YEARS
+               END-IF
+           END-IF
+
+           IF TW-ANNIVERSARY-YEAR
+               IF TEN-COUNT < 500
+                   ADD 1 TO TEN-COUNT
+                   MOVE KR-EMPLOYEE-ID TO TEN-EMPLOYEE-ID  (TEN-COUNT)
+                   MOVE KR-EMPLOYEE-F  TO TEN-EMPLOYEE-F   (TEN-COUNT)
+                   MOVE KR-EMPLOYEE-L  TO TEN-EMPLOYEE-L   (TEN-COUNT)
+                   MOVE KR-HIRE-DATE   TO TEN-HIRE-DATE    (TEN-COUNT)
+                   MOVE TW-SERVICE-YEARS
+                       TO TEN-SERVICE-YEARS (TEN-COUNT)
+               ELSE
+                   SET TEN-TABLE-FULL TO TRUE
+               END-IF
+           END-IF
+           .
+
+       36-CHECKPOINT-ROUTINE.
+
+           ADD 1 TO CK-RECORD-COUNT
+           DIVIDE CK-RECORD-COUNT BY CK-CHECKPOINT-INTERVAL
+               GIVING CK-QUOTIENT
+               REMAINDER CK-REMAINDER
+           IF CK-REMAINDER = ZERO
+               MOVE KR-EMPLOYEE-ID          TO RR-LAST-EMPLOYEE-ID
+               MOVE TF-SALARY-TOTAL         TO RR-RUNNING-TOTAL
+               MOVE CK-RECORD-COUNT         TO RR-RECORD-COUNT
+               MOVE TF-HEADCOUNT            TO RR-HEADCOUNT
+               MOVE BF-PREV-STORE-ID        TO RR-PREV-STORE-ID
+               MOVE BF-PREV-POS             TO RR-PREV-POS
+               MOVE TS-STORE-SALARY-TOTAL   TO RR-STORE-SALARY-TOTAL
+               MOVE PS-POSITION-SALARY-TOTAL
+                   TO RR-POSITION-SALARY-TOTAL
+               MOVE PS-POSITION-HEADCOUNT   TO RR-POSITION-HEADCOUNT
+               WRITE RESTART-RECORD
+           END-IF
+           .
+
+       37-MASTER-WRITE-ROUTINE.
+
+           MOVE KR-STORE-ID        TO MR-STORE-ID
+           MOVE KR-EMPLOYEE-ID     TO MR-EMPLOYEE-ID
+           MOVE KR-EMPLOYEE-POS    TO MR-EMPLOYEE-POS
+           MOVE KR-EMPLOYEE-L      TO MR-EMPLOYEE-L
+           MOVE KR-EMPLOYEE-F      TO MR-EMPLOYEE-F
+           MOVE KR-EMPLOYEE-M      TO MR-EMPLOYEE-M
+           MOVE KR-HIRE-DATE       TO MR-HIRE-DATE
+           MOVE KR-EMPLOYEE-STATUS TO MR-EMPLOYEE-STATUS
+           MOVE KR-SEP-DATE        TO MR-SEP-DATE
+           MOVE KR-START-SAL       TO MR-START-SAL
+           MOVE KR-PAY-INC         TO MR-PAY-INC
+           MOVE KR-CURR-SAL        TO MR-CURR-SAL
+
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   REWRITE MASTER-RECORD
+           END-WRITE
            .
 
        40-EOF-ROUTINE.
 
+           PERFORM 29-POSITION-TOTAL-ROUTINE
+           PERFORM 28-STORE-TOTAL-ROUTINE
+
+           MOVE TF-HEADCOUNT TO TL-HEADCOUNT
            MOVE TF-SALARY-TOTAL TO TL-SALARY-TOTAL
            WRITE REPORT-RECORD FROM TOTAL-LINE
                AFTER ADVANCING 3 LINES
 
-           CLOSE KNOX-FILE
+           PERFORM 45-SEPARATION-REPORT-ROUTINE
+           PERFORM 55-TENURE-REPORT-ROUTINE
+           PERFORM 60-AUDIT-LOG-ROUTINE
+
+           CLOSE CLEAN-FILE
                KNOX-REPORT-FILE
+               EXTRACT-FILE
+               RESTART-FILE
+               MASTER-FILE
+               AUDIT-LOG-FILE
            STOP RUN
            .
+
+       45-SEPARATION-REPORT-ROUTINE.
+
+           PERFORM 46-SORT-SEPARATIONS-ROUTINE
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-ONE
+               AFTER ADVANCING PAGE
+
+           WRITE REPORT-RECORD FROM SEPARATION-TITLE-TWO
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-THREE
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM SEPARATION-TITLE-FOUR
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM SEPARATION-TITLE-FIVE
+               AFTER ADVANCING 1 LINE
+
+           WRITE REPORT-RECORD FROM BLANK-LINES
+
+           PERFORM 47-PRINT-SEPARATIONS-ROUTINE
+               VARYING SEP-IDX-I FROM 1 BY 1
+               UNTIL SEP-IDX-I > SEP-COUNT
+           IF SEP-TABLE-FULL
+               WRITE REPORT-RECORD FROM TRUNCATED-NOTE-LINE
+                   AFTER ADVANCING 1 LINES
+           END-IF
+           .
+
+       46-SORT-SEPARATIONS-ROUTINE.
+
+           IF SEP-COUNT > 1
+               PERFORM 49-SEPARATION-PASS-ROUTINE
+                   VARYING SEP-IDX-I FROM 1 BY 1
+                   UNTIL SEP-IDX-I > SEP-COUNT - 1
+           END-IF
+           .
+
+       47-PRINT-SEPARATIONS-ROUTINE.
+
+           MOVE SEP-EMPLOYEE-ID (SEP-IDX-I) TO SDL-EMPLOYEE-ID
+           MOVE SEP-EMPLOYEE-F  (SEP-IDX-I) TO SDL-EMPLOYEE-F
+           MOVE SEP-EMPLOYEE-L  (SEP-IDX-I) TO SDL-EMPLOYEE-L
+           MOVE SEP-STATUS      (SEP-IDX-I) TO SDL-STATUS
+           MOVE SEP-SEP-DATE    (SEP-IDX-I) TO SDL-SEP-DATE
+           WRITE REPORT-RECORD FROM SEPARATION-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
+           .
+
+       48-SWAP-SEPARATIONS-ROUTINE.
+
+           MOVE SEP-ENTRY (SEP-IDX-J)      TO SEPARATION-ENTRY-SAVE
+           MOVE SEP-ENTRY (SEP-IDX-J + 1)  TO SEP-ENTRY (SEP-IDX-J)
+           MOVE SEPARATION-ENTRY-SAVE      TO SEP-ENTRY (SEP-IDX-J + 1)
+           .
+
+       49-SEPARATION-PASS-ROUTINE.
+
+           PERFORM 50-SEPARATION-COMPARE-ROUTINE
+               VARYING SEP-IDX-J FROM 1 BY 1
+               UNTIL SEP-IDX-J > SEP-COUNT - SEP-IDX-I
+           .
+
+       50-SEPARATION-COMPARE-ROUTINE.
+
+           IF SEP-SEP-DATE (SEP-IDX-J) < SEP-SEP-DATE (SEP-IDX-J + 1)
+               PERFORM 48-SWAP-SEPARATIONS-ROUTINE
+           END-IF
+           .
+
+       55-TENURE-REPORT-ROUTINE.
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-ONE
+               AFTER ADVANCING PAGE
+
+           WRITE REPORT-RECORD FROM TENURE-TITLE-TWO
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM REPORT-TITLE-THREE
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM TENURE-TITLE-FOUR
+               AFTER ADVANCING 2 LINE
+
+           WRITE REPORT-RECORD FROM TENURE-TITLE-FIVE
+               AFTER ADVANCING 1 LINE
+
+           WRITE REPORT-RECORD FROM BLANK-LINES
+
+           IF TEN-COUNT = ZERO
+               WRITE REPORT-RECORD FROM TENURE-NONE-LINE
+                   AFTER ADVANCING 1 LINES
+           ELSE
+               PERFORM 56-PRINT-ONE-TENURE-ROUTINE
+                   VARYING TEN-IDX-I FROM 1 BY 1
+                   UNTIL TEN-IDX-I > TEN-COUNT
+           END-IF
+           IF TEN-TABLE-FULL
+               WRITE REPORT-RECORD FROM TRUNCATED-NOTE-LINE
+                   AFTER ADVANCING 1 LINES
+           END-IF
+           .
+
+       56-PRINT-ONE-TENURE-ROUTINE.
+
+           MOVE TEN-EMPLOYEE-ID   (TEN-IDX-I) TO TDL-EMPLOYEE-ID
+           MOVE TEN-EMPLOYEE-F    (TEN-IDX-I) TO TDL-EMPLOYEE-F
+           MOVE TEN-EMPLOYEE-L    (TEN-IDX-I) TO TDL-EMPLOYEE-L
+           MOVE TEN-HIRE-DATE     (TEN-IDX-I) TO TDL-HIRE-DATE
+           MOVE TEN-SERVICE-YEARS (TEN-IDX-I) TO TDL-SERVICE-YEARS
+           WRITE REPORT-RECORD FROM TENURE-DETAIL-LINE
+               AFTER ADVANCING 1 LINES
+           .
+
+       60-AUDIT-LOG-ROUTINE.
+
+           MOVE RUN-DATE-NUM        TO AL-RUN-DATE
+           MOVE CK-RECORD-COUNT     TO AL-RECORDS-READ
+           MOVE TF-SALARY-TOTAL     TO AL-SALARY-TOTAL
+           MOVE EXC-COUNT           TO AL-EXCEPTION-COUNT
+           MOVE REJ-COUNT           TO AL-REJECT-COUNT
+           WRITE AUDIT-LOG-RECORD
+           .

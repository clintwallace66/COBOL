@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PR1FA21I.
+       AUTHOR. JOHN WALLACE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-PC.
+       OBJECT-COMPUTER.  IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE
+               ASSIGN TO 'PR1FA21-Master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MR-EMPLOYEE-ID
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MASTER-FILE.
+
+       01  MASTER-RECORD.
+           05  MR-STORE-ID            PIC A(4).
+           05  MR-EMPLOYEE-ID         PIC X(5).
+           05  MR-EMPLOYEE-POS        PIC A(2).
+           05  MR-EMPLOYEE-L          PIC X(10).
+           05  MR-EMPLOYEE-F          PIC X(10).
+           05  MR-EMPLOYEE-M          PIC X(3).
+           05  MR-HIRE-DATE           PIC 9(8).
+           05  MR-EMPLOYEE-STATUS     PIC A(1).
+           05  MR-SEP-DATE            PIC 9(8).
+           05  MR-START-SAL           PIC 9(8).
+           05  MR-PAY-INC             PIC S9(8).
+           05  MR-CURR-SAL            PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  MASTER-FILE-STATUS         PIC X(2).
+           88  MASTER-FILE-OK                        VALUE '00'.
+           88  MASTER-RECORD-NOT-FOUND               VALUE '23'.
+
+       01  INQUIRY-EMPLOYEE-ID        PIC X(5).
+
+       PROCEDURE DIVISION.
+
+       10-MAINLINE.
+
+           ACCEPT INQUIRY-EMPLOYEE-ID FROM COMMAND-LINE
+           OPEN INPUT MASTER-FILE
+           MOVE INQUIRY-EMPLOYEE-ID TO MR-EMPLOYEE-ID
+           READ MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'EMPLOYEE ' INQUIRY-EMPLOYEE-ID
+                       ' NOT FOUND ON MASTER FILE'
+           END-READ
+
+           IF MASTER-FILE-OK
+               PERFORM 15-DISPLAY-EMPLOYEE
+           END-IF
+
+           CLOSE MASTER-FILE
+           STOP RUN
+           .
+
+       15-DISPLAY-EMPLOYEE.
+
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'EMPLOYEE ID     : ' MR-EMPLOYEE-ID
+           DISPLAY 'STORE ID        : ' MR-STORE-ID
+           DISPLAY 'POSITION        : ' MR-EMPLOYEE-POS
+           DISPLAY 'NAME            : ' MR-EMPLOYEE-F ' '
+               MR-EMPLOYEE-M ' ' MR-EMPLOYEE-L
+           DISPLAY 'HIRE DATE       : ' MR-HIRE-DATE
+           DISPLAY 'STATUS          : ' MR-EMPLOYEE-STATUS
+           DISPLAY 'SEPARATION DATE : ' MR-SEP-DATE
+           DISPLAY 'STARTING SALARY : ' MR-START-SAL
+           DISPLAY 'PAY INCREASE    : ' MR-PAY-INC
+           DISPLAY 'CURRENT SALARY  : ' MR-CURR-SAL
+           DISPLAY '-------------------------------------------'
+           .
